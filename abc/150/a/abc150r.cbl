@@ -0,0 +1,145 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ABC150R.
+
+      *> ABC150R - shared coin redemption decision rules.
+      *> CALLed by both the ABC150_A batch job and the ABC150_I
+      *> online inquiry so a teller's on-the-spot answer and the
+      *> overnight batch decision can never disagree. Owns the
+      *> denomination rate table and the K/X validation rules.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT COIN-RATE-FILE ASSIGN TO COINRATE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-COIN-RATE-FS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD COIN-RATE-FILE
+            RECORDING MODE IS F.
+            COPY "CPY-COIN-RATE".
+
+        WORKING-STORAGE SECTION.
+        01 WS-COIN-RATE-FS PIC XX.
+        01 WS-RATE-LOADED-SW PIC X VALUE "N".
+            88 WS-RATE-LOADED VALUE "Y".
+        01 WS-RATE-EOF-SW PIC X VALUE "N".
+            88 WS-RATE-EOF VALUE "Y".
+        01 WS-RATE-TABLE.
+            05 WS-RATE-ENTRY OCCURS 50 TIMES.
+                10 WS-RATE-DENOM-CD PIC X(3).
+                10 WS-RATE-DENOM-VALUE PIC 9(9).
+        01 WS-RATE-COUNT PIC 9(4) VALUE 0.
+        01 WS-RATE-IX PIC 9(4).
+        01 WS-DENOM-VALUE PIC 9(9).
+        01 WS-RATE-FOUND-SW PIC X VALUE "N".
+            88 WS-RATE-FOUND VALUE "Y" WHEN SET TO FALSE IS "N".
+
+        LINKAGE SECTION.
+            COPY "CPY-COIN-RULES-IF".
+
+        PROCEDURE DIVISION USING LS-DENOM-CD LS-COIN-COUNT
+                LS-REQ-AMOUNT LS-COMPUTED-VALUE LS-RESULT
+                LS-VALID-SW LS-REASON-CD LS-REASON-TEXT.
+        MAIN.
+            IF NOT WS-RATE-LOADED
+                OPEN INPUT COIN-RATE-FILE
+                IF WS-COIN-RATE-FS NOT = "00"
+                    DISPLAY "ERROR OPENING COIN-RATE-FILE, STATUS="
+                        WS-COIN-RATE-FS
+                ELSE
+                    PERFORM LOAD-RATE-TABLE
+                    CLOSE COIN-RATE-FILE
+                END-IF
+                SET WS-RATE-LOADED TO TRUE
+            END-IF
+
+            PERFORM VALIDATE-REQUEST
+            IF LS-VALID
+                PERFORM COMPUTE-DECISION
+            END-IF
+            GOBACK.
+
+        LOAD-RATE-TABLE.
+            PERFORM UNTIL WS-RATE-EOF
+                READ COIN-RATE-FILE
+                    AT END
+                        SET WS-RATE-EOF TO TRUE
+                    NOT AT END
+                        IF WS-RATE-COUNT < 50
+                            ADD 1 TO WS-RATE-COUNT
+                            MOVE CV-DENOM-CD
+                                TO WS-RATE-DENOM-CD(WS-RATE-COUNT)
+                            MOVE CV-DENOM-VALUE
+                                TO WS-RATE-DENOM-VALUE(WS-RATE-COUNT)
+                        ELSE
+                            DISPLAY "ERROR: COIN-RATE-FILE HAS MORE "
+                                "THAN 50 DENOMINATION ROWS, IGNORING "
+                                "EXTRA ROW FOR " CV-DENOM-CD
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+        VALIDATE-REQUEST.
+            SET LS-VALID TO TRUE
+            MOVE SPACE TO LS-REASON-CD
+            MOVE SPACE TO LS-REASON-TEXT
+            MOVE 0 TO LS-COMPUTED-VALUE
+            MOVE SPACE TO LS-RESULT
+            IF LS-COIN-COUNT IS NOT NUMERIC
+                MOVE "NUMK" TO LS-REASON-CD
+                MOVE "COIN COUNT NOT NUMERIC" TO LS-REASON-TEXT
+                SET LS-VALID TO FALSE
+            END-IF
+            IF LS-VALID AND LS-COIN-COUNT = 0
+                MOVE "RNGK" TO LS-REASON-CD
+                MOVE "COIN COUNT OUT OF RANGE" TO LS-REASON-TEXT
+                SET LS-VALID TO FALSE
+            END-IF
+            IF LS-VALID AND LS-REQ-AMOUNT IS NOT NUMERIC
+                MOVE "NUMX" TO LS-REASON-CD
+                MOVE "AMOUNT NOT NUMERIC" TO LS-REASON-TEXT
+                SET LS-VALID TO FALSE
+            END-IF
+            IF LS-VALID AND LS-REQ-AMOUNT = 0
+                MOVE "RNGX" TO LS-REASON-CD
+                MOVE "AMOUNT OUT OF RANGE" TO LS-REASON-TEXT
+                SET LS-VALID TO FALSE
+            END-IF
+            IF LS-VALID
+                PERFORM LOOKUP-RATE
+                IF NOT WS-RATE-FOUND
+                    MOVE "RATE" TO LS-REASON-CD
+                    MOVE "UNKNOWN DENOMINATION CODE" TO LS-REASON-TEXT
+                    SET LS-VALID TO FALSE
+                END-IF
+            END-IF.
+
+        LOOKUP-RATE.
+            SET WS-RATE-FOUND TO FALSE
+            MOVE 0 TO WS-DENOM-VALUE
+            PERFORM VARYING WS-RATE-IX FROM 1 BY 1
+                UNTIL WS-RATE-IX > WS-RATE-COUNT
+                IF WS-RATE-DENOM-CD(WS-RATE-IX) = LS-DENOM-CD
+                    MOVE WS-RATE-DENOM-VALUE(WS-RATE-IX)
+                        TO WS-DENOM-VALUE
+                    SET WS-RATE-FOUND TO TRUE
+                END-IF
+            END-PERFORM.
+
+        COMPUTE-DECISION.
+            COMPUTE LS-COMPUTED-VALUE = WS-DENOM-VALUE * LS-COIN-COUNT
+                ON SIZE ERROR
+                    MOVE "OVFL" TO LS-REASON-CD
+                    MOVE "COIN VALUE COMPUTATION OVERFLOW"
+                        TO LS-REASON-TEXT
+                    SET LS-VALID TO FALSE
+            END-COMPUTE
+            IF LS-VALID
+                IF LS-COMPUTED-VALUE >= LS-REQ-AMOUNT THEN
+                    MOVE "Yes" TO LS-RESULT
+                ELSE
+                    MOVE "No " TO LS-RESULT
+                END-IF
+            END-IF.
