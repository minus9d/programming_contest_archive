@@ -0,0 +1,118 @@
+//ABC150A  JOB  (ACCTNO),'COIN REDEMPTION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY COIN REDEMPTION BATCH - ABC150_A
+//*   STEP010  SORT THE DAILY TELLER EXTRACT BY STORE/DATE, FOR
+//*            ABC150_A'S SEQUENTIAL PASS
+//*   STEP011  SORT THE SAME EXTRACT BY TRANSACTION ID, THE VSAM
+//*            KSDS CLUSTER'S ACTUAL KEY, FOR THE STEP015 RELOAD
+//*   STEP015  FULLY RELOAD THE ONLINE INQUIRY'S VSAM KSDS FROM
+//*            TODAY'S EXTRACT SO ABC150_I LOOKUPS SEE TODAY'S
+//*            TRANSACTIONS ONLY - PRIOR-DAY IDS DO NOT PERSIST
+//*   STEP020  RUN ABC150_A AGAINST THE STORE/DATE SORTED EXTRACT
+//*   STEP030  ROUTE REJECTS TO A REVIEW DATASET IF ABC150_A
+//*            RETURNED A NON-ZERO RETURN CODE (RC=4 = REJECTS)
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.COIN.TELLER.EXTRACT,DISP=SHR
+//SORTOUT  DD   DSN=&&COINTXN.SORTED,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(11,6,CH,A,50,14,CH,A)
+/*
+//*--------------------------------------------------------------*
+//STEP011  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.COIN.TELLER.EXTRACT,DISP=SHR
+//SORTOUT  DD   DSN=&&COINTXN.BYID,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* STEP015 RELOADS PROD.COIN.TXN.KSDS FROM SCRATCH EVERY NIGHT
+//* INSTEAD OF REPRO/REPLACE-ing INTO THE EXISTING CLUSTER, SO A
+//* TRANSACTION ID THAT WAS IN YESTERDAY'S EXTRACT BUT NOT TODAY'S
+//* CANNOT LINGER AND ANSWER A LOOKUP WITH STALE DATA: DEFINE A NEW
+//* CLUSTER CLONED FROM THE CURRENT ONE'S ATTRIBUTES (MODEL), LOAD
+//* IT FROM THE ID-SORTED EXTRACT (KSDS LOAD ORDER MUST MATCH THE
+//* KEY, NOT THE STORE/DATE ORDER STEP010 PRODUCES), THEN DELETE
+//* THE OLD CLUSTER AND RENAME THE NEW ONE INTO ITS PLACE. EACH
+//* COMMAND IS GATED ON THE PRIOR ONE'S CONDITION CODE SO A FAILED
+//* REPRO CANNOT STILL DELETE THE LIVE CLUSTER OR PROMOTE A
+//* PARTIAL LOAD INTO PRODUCTION. THE LEADING DELETE CLEARS ANY
+//* .NEW CLUSTER LEFT BEHIND BY A PRIOR RUN THAT FAILED BETWEEN
+//* DEFINE AND ALTER, SO THIS STEP CAN RERUN CLEAN THE NEXT NIGHT
+//* INSTEAD OF FAILING FOREVER ON A DUPLICATE NAME.
+//STEP015  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INDD1    DD   DSN=&&COINTXN.BYID,DISP=(OLD,PASS)
+//SYSIN    DD   *
+  DELETE PROD.COIN.TXN.KSDS.NEW CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.COIN.TXN.KSDS.NEW) -
+       MODEL(PROD.COIN.TXN.KSDS))
+  IF LASTCC = 0 THEN -
+    REPRO INFILE(INDD1) -
+          OUTDATASET(PROD.COIN.TXN.KSDS.NEW)
+  IF LASTCC = 0 THEN -
+    DELETE PROD.COIN.TXN.KSDS CLUSTER
+  IF LASTCC = 0 THEN -
+    ALTER PROD.COIN.TXN.KSDS.NEW NEWNAME(PROD.COIN.TXN.KSDS)
+/*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=ABC150A,PARM='0'
+//STEPLIB  DD   DSN=PROD.COIN.LOADLIB,DISP=SHR
+//COINTXN  DD   DSN=&&COINTXN.SORTED,DISP=(OLD,PASS)
+//COINRATE DD   DSN=PROD.COIN.RATE.TABLE,DISP=SHR
+//COINCKPT DD   DSN=PROD.COIN.CHECKPOINT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=119,BLKSIZE=0)
+//COINAUD  DD   DSN=PROD.COIN.AUDIT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=0)
+//COINREJ  DD   DSN=&&COINTXN.REJECTS,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//COINGL   DD   DSN=PROD.COIN.GL.EXTRACT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* ABC150_A RETURN-CODE CONTRACT:
+//*   RC=0   ALL RECORDS PROCESSED CLEAN, NO REJECTS
+//*   RC=4   ONE OR MORE RECORDS WERE WRITTEN TO COINREJ
+//*   RC=16  COINTXN COULD NOT BE OPENED - RERUN/RESTART, NOTHING
+//*          WAS PROCESSED
+//*   RC=20  RESTART PARM DID NOT MATCH THE LAST COINCKPT RECORD -
+//*          FIX THE PARM BEFORE RERUNNING, NOTHING WAS PROCESSED
+//* RESTART: COINTXN/COINREJ ARE &&-TEMP DATASETS SCOPED TO ONE
+//*          EXECUTION OF THIS JOB, SO STEP020 CANNOT BE RESUBMITTED
+//*          ALONE - RESUBMIT THE WHOLE JOB FROM STEP010 (IT IS
+//*          IDEMPOTENT AGAINST PROD.COIN.TELLER.EXTRACT). CHANGE
+//*          STEP020'S PARM= TO THE CK-REC-COUNT OF THE LAST RECORD
+//*          IN TODAY'S PROD.COIN.CHECKPOINT.D&YYMMDD BEFORE
+//*          RESUBMITTING, SO ABC150_A'S OWN SKIP LOGIC (NOT JCL
+//*          RESTART) SKIPS THE RECORDS ALREADY DECIDED. COINCKPT/
+//*          COINAUD/COINGL ARE DISP=MOD SO ABC150_A APPENDS TO THE
+//*          ABORTED RUN'S OUTPUT INSTEAD OF RECREATING IT.
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=((0,EQ,STEP020),(16,EQ,STEP020),
+//             (20,EQ,STEP020))
+//SYSUT1   DD   DSN=&&COINTXN.REJECTS,DISP=(OLD,PASS)
+//SYSUT2   DD   DSN=PROD.COIN.REJECTS.REVIEW.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//
