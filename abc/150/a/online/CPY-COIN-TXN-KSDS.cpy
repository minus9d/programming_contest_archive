@@ -0,0 +1,16 @@
+      *> CPY-COIN-TXN-KSDS - VSAM KSDS record layout for the online
+      *> inquiry. Same transaction fields as CPY-COIN-TXN, keyed by
+      *> transaction ID so a teller can pull up a customer's
+      *> transaction by ID instead of re-keying K and X by hand.
+      *> Prefix is CX- (not CK-) so this copybook can be COPYed into
+      *> the same program as CPY-COIN-CKPT without a duplicate-name
+      *> clash.
+        01  CPY-COIN-TXN-KSDS-REC.
+            05  CX-TXN-ID           PIC X(10).
+            05  CX-STORE-ID         PIC X(6).
+            05  CX-DENOM-CD         PIC X(3).
+            05  CX-COIN-COUNT       PIC 9(15).
+            05  CX-REQ-AMOUNT       PIC 9(15).
+            05  CX-TXN-DATE         PIC 9(8).
+            05  CX-TXN-TIME         PIC 9(6).
+            05  FILLER              PIC X(7).
