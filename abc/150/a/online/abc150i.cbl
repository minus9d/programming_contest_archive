@@ -0,0 +1,101 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ABC150_I.
+
+      *> ABC150_I - online coin redemption inquiry.
+      *> Lets a teller get the same Yes/No answer as the ABC150_A
+      *> batch job without waiting for the next batch window, by
+      *> either keying a customer's K/X on the spot or pulling up
+      *> a known transaction from the VSAM KSDS extract. Both paths
+      *> CALL the same ABC150R rules module the batch job uses, so
+      *> the two can never disagree. The KSDS is refreshed from the
+      *> day's sorted extract by STEP015 of jcl/abc150a.jcl (IDCAMS
+      *> REPRO) before ABC150_A runs, so lookups reflect today's
+      *> transactions.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT COIN-TXN-KSDS ASSIGN TO COINTXNK
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CX-TXN-ID
+                FILE STATUS IS WS-KSDS-FS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD COIN-TXN-KSDS.
+        COPY "CPY-COIN-TXN-KSDS".
+
+        WORKING-STORAGE SECTION.
+        01 WS-KSDS-FS PIC XX.
+        01 WS-MODE PIC X VALUE SPACE.
+        01 WS-INQUIRY-TXN-ID PIC X(10).
+        01 WS-MORE-SW PIC X VALUE "Y".
+            88 WS-MORE VALUE "Y" WHEN SET TO FALSE IS "N".
+
+      *> ABC150R CALL interface - shared with the ABC150_A batch job.
+            COPY "CPY-COIN-RULES-IF".
+
+        PROCEDURE DIVISION.
+        MAIN.
+            DISPLAY "ABC150_I - ONLINE COIN REDEMPTION INQUIRY"
+            PERFORM UNTIL NOT WS-MORE
+                DISPLAY "T=LOOKUP BY TXN ID  D=DIRECT ENTRY  Q=QUIT"
+                ACCEPT WS-MODE
+                EVALUATE WS-MODE
+                    WHEN "T"
+                        PERFORM INQUIRY-BY-TXN-ID
+                    WHEN "D"
+                        PERFORM INQUIRY-DIRECT-ENTRY
+                    WHEN "Q"
+                        SET WS-MORE TO FALSE
+                    WHEN OTHER
+                        DISPLAY "INVALID MODE, TRY AGAIN"
+                END-EVALUATE
+            END-PERFORM
+            STOP RUN.
+
+        INQUIRY-BY-TXN-ID.
+            OPEN INPUT COIN-TXN-KSDS
+            IF WS-KSDS-FS NOT = "00"
+                DISPLAY "ERROR OPENING COIN-TXN-KSDS, STATUS="
+                    WS-KSDS-FS
+            ELSE
+                DISPLAY "ENTER TRANSACTION ID:"
+                ACCEPT WS-INQUIRY-TXN-ID
+                MOVE WS-INQUIRY-TXN-ID TO CX-TXN-ID
+                READ COIN-TXN-KSDS
+                    INVALID KEY
+                        DISPLAY "TRANSACTION NOT FOUND"
+                    NOT INVALID KEY
+                        MOVE CX-DENOM-CD TO LS-DENOM-CD
+                        MOVE CX-COIN-COUNT TO LS-COIN-COUNT
+                        MOVE CX-REQ-AMOUNT TO LS-REQ-AMOUNT
+                        PERFORM CALL-REDEMPTION-RULES
+                        PERFORM DISPLAY-DECISION
+                END-READ
+                CLOSE COIN-TXN-KSDS
+            END-IF.
+
+        INQUIRY-DIRECT-ENTRY.
+            DISPLAY "ENTER DENOMINATION CODE:"
+            ACCEPT LS-DENOM-CD
+            DISPLAY "ENTER COIN COUNT (K):"
+            ACCEPT LS-COIN-COUNT
+            DISPLAY "ENTER REQUESTED AMOUNT (X):"
+            ACCEPT LS-REQ-AMOUNT
+            PERFORM CALL-REDEMPTION-RULES
+            PERFORM DISPLAY-DECISION.
+
+        CALL-REDEMPTION-RULES.
+            CALL "ABC150R" USING LS-DENOM-CD LS-COIN-COUNT
+                LS-REQ-AMOUNT LS-COMPUTED-VALUE LS-RESULT
+                LS-VALID-SW LS-REASON-CD LS-REASON-TEXT
+            END-CALL.
+
+        DISPLAY-DECISION.
+            IF LS-VALID
+                DISPLAY LS-RESULT
+            ELSE
+                DISPLAY "REJECTED: " LS-REASON-TEXT
+            END-IF.
