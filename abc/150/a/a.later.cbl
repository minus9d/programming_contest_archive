@@ -1,36 +1,374 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ABC150_A.
-      
+
         ENVIRONMENT DIVISION.
-      
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT COIN-TXN-FILE ASSIGN TO COINTXN
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-COIN-TXN-FS.
+            SELECT COIN-REJ-FILE ASSIGN TO COINREJ
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-COIN-REJ-FS.
+            SELECT COIN-CKPT-FILE ASSIGN TO COINCKPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-COIN-CKPT-FS.
+            SELECT COIN-AUDIT-FILE ASSIGN TO COINAUD
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-COIN-AUDIT-FS.
+            SELECT COIN-GL-FILE ASSIGN TO COINGL
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-COIN-GL-FS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD COIN-TXN-FILE
+            RECORDING MODE IS F.
+            COPY "CPY-COIN-TXN".
+
+        FD COIN-REJ-FILE
+            RECORDING MODE IS F.
+            COPY "CPY-COIN-REJ".
+
+        FD COIN-CKPT-FILE
+            RECORDING MODE IS F.
+            COPY "CPY-COIN-CKPT".
+
+        FD COIN-AUDIT-FILE
+            RECORDING MODE IS F.
+            COPY "CPY-COIN-AUDIT".
+
+        FD COIN-GL-FILE
+            RECORDING MODE IS F.
+            COPY "CPY-COIN-GL".
+
         WORKING-STORAGE SECTION.
         01 K PIC 9(15).
         01 X PIC 9(15).
         01 TMP PIC 9(15).
-        01 INPUT_LINE PIC X(15).
-        01 P1 PIC 9 VALUE 1.
-        01 P2 PIC 9.
-      
+        01 WS-COIN-TXN-FS PIC XX.
+        01 WS-COIN-REJ-FS PIC XX.
+        01 WS-COIN-CKPT-FS PIC XX.
+        01 WS-COIN-AUDIT-FS PIC XX.
+        01 WS-COIN-GL-FS PIC XX.
+        01 WS-RESULT PIC X(3).
+        01 WS-YES-COUNT PIC 9(9) VALUE 0.
+        01 WS-NO-COUNT PIC 9(9) VALUE 0.
+        01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+        01 WS-SUM-REQ-AMOUNT PIC 9(17) VALUE 0.
+        01 WS-SUM-COIN-VALUE PIC 9(17) VALUE 0.
+        01 WS-SUM-SHORTFALL PIC 9(17) VALUE 0.
+        01 WS-SHORTFALL PIC 9(15).
+        01 WS-SUMMARY-LINE PIC X(60).
+        01 WS-EOF-SW PIC X VALUE "N".
+            88 WS-EOF VALUE "Y".
+        01 WS-CKPT-EOF-SW PIC X VALUE "N".
+            88 WS-CKPT-EOF VALUE "Y".
+        01 WS-CKPT-FOUND-SW PIC X VALUE "N".
+            88 WS-CKPT-FOUND VALUE "Y".
+        01 WS-CKPT-LAST-REC-COUNT PIC 9(9) VALUE 0.
+        01 WS-RESTART-PARM PIC X(9) VALUE SPACES.
+        01 WS-RESTART-COUNT PIC 9(9) VALUE 0.
+        01 WS-REC-COUNT PIC 9(9) VALUE 0.
+        01 WS-CKPT-INTERVAL PIC 9(9) VALUE 100.
+        01 WS-SKIP-IX PIC 9(9).
+        01 WS-CURR-DATE-TIME PIC X(21).
+
+      *> ABC150R CALL interface - shared with the ABC150_I online
+      *> inquiry so the two programs can never disagree.
+            COPY "CPY-COIN-RULES-IF".
+
         PROCEDURE DIVISION.
         MAIN.
-            ACCEPT INPUT_LINE.
-            PERFORM VARYING P2 FROM 1 BY 1
-                UNTIL INPUT_LINE(P1 + P2:1) = SPACE
+            ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+            IF FUNCTION TRIM(WS-RESTART-PARM) IS NUMERIC
+                MOVE FUNCTION NUMVAL(WS-RESTART-PARM)
+                    TO WS-RESTART-COUNT
+            END-IF
+
+            IF WS-RESTART-COUNT > 0
+                PERFORM LOAD-CHECKPOINT-ACCUMULATORS
+            END-IF
+
+            OPEN INPUT COIN-TXN-FILE
+            IF WS-COIN-TXN-FS NOT = "00"
+                DISPLAY "ERROR OPENING COIN-TXN-FILE, STATUS="
+                    WS-COIN-TXN-FS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            PERFORM OPEN-OUTPUT-FILES
+
+            IF WS-RESTART-COUNT > 0
+                PERFORM SKIP-TO-RESTART-POINT
+            END-IF
+
+            PERFORM READ-COIN-TXN
+            PERFORM UNTIL WS-EOF
+                ADD 1 TO WS-REC-COUNT
+                PERFORM VALIDATE-RECORD
+                IF LS-VALID
+                    PERFORM CHECK-REDEMPTION
+                ELSE
+                    PERFORM WRITE-REJECT
+                END-IF
+                IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+                PERFORM READ-COIN-TXN
             END-PERFORM
-            MOVE INPUT_LINE(P1:P2) TO K
-            ADD P2+1 TO P1
+            PERFORM WRITE-CHECKPOINT
+
+            CLOSE COIN-TXN-FILE
+            CLOSE COIN-REJ-FILE
+            CLOSE COIN-CKPT-FILE
+            CLOSE COIN-AUDIT-FILE
+            CLOSE COIN-GL-FILE
 
-            PERFORM VARYING P2 FROM 1 BY 1
-                UNTIL INPUT_LINE(P1 + P2:1) = SPACE
+            PERFORM PRINT-SUMMARY-REPORT
+
+            IF WS-REJECT-COUNT > 0
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
+            STOP RUN.
+
+        READ-COIN-TXN.
+            READ COIN-TXN-FILE
+                AT END
+                    SET WS-EOF TO TRUE
+            END-READ
+            IF WS-COIN-TXN-FS NOT = "00" AND WS-COIN-TXN-FS NOT = "10"
+                DISPLAY "ERROR READING COIN-TXN-FILE, STATUS="
+                    WS-COIN-TXN-FS
+            END-IF.
+
+      *> COIN-REJ-FILE is always a brand-new &&-temp dataset for this
+      *> job execution (see the JCL's DISP=(NEW,PASS,DELETE)), so it
+      *> is always opened OUTPUT regardless of restart - there is
+      *> never a prior run's rejects to preserve there. On a fresh
+      *> (non-restart) run the other output files must not already
+      *> exist either, so they are created with OPEN OUTPUT. On a
+      *> restart they hold the aborted run's audit trail, GL extract,
+      *> and checkpoint history, so they are opened EXTEND to append
+      *> rather than truncate/recreate - that history is what a
+      *> disputed payout review or the day's GL posting depends on.
+      *> If a restart is requested but a file genuinely doesn't exist
+      *> yet (status 35), fall back to OPEN OUTPUT so the run still
+      *> produces the file instead of abending.
+        OPEN-OUTPUT-FILES.
+            OPEN OUTPUT COIN-REJ-FILE
+            IF WS-RESTART-COUNT > 0
+                OPEN EXTEND COIN-CKPT-FILE
+                IF WS-COIN-CKPT-FS = "35"
+                    OPEN OUTPUT COIN-CKPT-FILE
+                END-IF
+                OPEN EXTEND COIN-AUDIT-FILE
+                IF WS-COIN-AUDIT-FS = "35"
+                    OPEN OUTPUT COIN-AUDIT-FILE
+                END-IF
+                OPEN EXTEND COIN-GL-FILE
+                IF WS-COIN-GL-FS = "35"
+                    OPEN OUTPUT COIN-GL-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT COIN-CKPT-FILE
+                OPEN OUTPUT COIN-AUDIT-FILE
+                OPEN OUTPUT COIN-GL-FILE
+            END-IF
+            IF WS-COIN-REJ-FS NOT = "00"
+                DISPLAY "ERROR OPENING COIN-REJ-FILE, STATUS="
+                    WS-COIN-REJ-FS
+            END-IF
+            IF WS-COIN-CKPT-FS NOT = "00"
+                DISPLAY "ERROR OPENING COIN-CKPT-FILE, STATUS="
+                    WS-COIN-CKPT-FS
+            END-IF
+            IF WS-COIN-AUDIT-FS NOT = "00"
+                DISPLAY "ERROR OPENING COIN-AUDIT-FILE, STATUS="
+                    WS-COIN-AUDIT-FS
+            END-IF
+            IF WS-COIN-GL-FS NOT = "00"
+                DISPLAY "ERROR OPENING COIN-GL-FILE, STATUS="
+                    WS-COIN-GL-FS
+            END-IF.
+
+      *> Reloads the running Yes/No/reject counts and sum accumulators
+      *> from the last checkpoint record written before the abend, so
+      *> PRINT-SUMMARY-REPORT's totals cover the whole day's run
+      *> (including the segment processed before the restart), not
+      *> just the records reprocessed this time. The loaded
+      *> checkpoint's CK-REC-COUNT must exactly match the restart
+      *> PARM - a mismatch means the PARM is wrong or the checkpoint
+      *> is stale, and trusting either would silently double-count
+      *> or under-count the reconciliation/GL totals, so that is
+      *> treated as fatal rather than a warning.
+        LOAD-CHECKPOINT-ACCUMULATORS.
+            OPEN INPUT COIN-CKPT-FILE
+            IF WS-COIN-CKPT-FS = "00"
+                PERFORM UNTIL WS-CKPT-EOF
+                    READ COIN-CKPT-FILE
+                        AT END
+                            SET WS-CKPT-EOF TO TRUE
+                        NOT AT END
+                            SET WS-CKPT-FOUND TO TRUE
+                            MOVE CK-REC-COUNT TO WS-CKPT-LAST-REC-COUNT
+                            MOVE CK-YES-COUNT TO WS-YES-COUNT
+                            MOVE CK-NO-COUNT TO WS-NO-COUNT
+                            MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                            MOVE CK-SUM-REQ-AMOUNT TO WS-SUM-REQ-AMOUNT
+                            MOVE CK-SUM-COIN-VALUE TO WS-SUM-COIN-VALUE
+                            MOVE CK-SUM-SHORTFALL TO WS-SUM-SHORTFALL
+                    END-READ
+                END-PERFORM
+                CLOSE COIN-CKPT-FILE
+                IF WS-RESTART-COUNT > 0
+                    AND WS-CKPT-LAST-REC-COUNT NOT = WS-RESTART-COUNT
+                    DISPLAY "FATAL: RESTART PARM=" WS-RESTART-COUNT
+                        " DOES NOT MATCH LAST CHECKPOINT REC COUNT="
+                        WS-CKPT-LAST-REC-COUNT
+                    DISPLAY "CHECK THE RESTART PARM AGAINST "
+                        "COINCKPT BEFORE RERUNNING"
+                    MOVE 20 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            ELSE
+                DISPLAY "WARNING: COULD NOT READ COIN-CKPT-FILE FOR "
+                    "RESTART, STATUS=" WS-COIN-CKPT-FS
+                    ", STARTING SUMMARY ACCUMULATORS AT ZERO"
+            END-IF.
+
+        SKIP-TO-RESTART-POINT.
+            PERFORM VARYING WS-SKIP-IX FROM 1 BY 1
+                UNTIL WS-SKIP-IX > WS-RESTART-COUNT OR WS-EOF
+                PERFORM READ-COIN-TXN
             END-PERFORM
-            MOVE INPUT_LINE(P1:P2) TO X
+            MOVE WS-RESTART-COUNT TO WS-REC-COUNT.
+
+        WRITE-CHECKPOINT.
+            MOVE "ABC150A " TO CK-RUN-ID
+            MOVE WS-REC-COUNT TO CK-REC-COUNT
+            MOVE CT-TXN-ID TO CK-LAST-TXN-ID
+            MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TIME
+            MOVE WS-CURR-DATE-TIME(1:14) TO CK-TIMESTAMP
+            MOVE WS-YES-COUNT TO CK-YES-COUNT
+            MOVE WS-NO-COUNT TO CK-NO-COUNT
+            MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+            MOVE WS-SUM-REQ-AMOUNT TO CK-SUM-REQ-AMOUNT
+            MOVE WS-SUM-COIN-VALUE TO CK-SUM-COIN-VALUE
+            MOVE WS-SUM-SHORTFALL TO CK-SUM-SHORTFALL
+            WRITE CPY-COIN-CKPT-REC
+            IF WS-COIN-CKPT-FS NOT = "00"
+                DISPLAY "ERROR WRITING COIN-CKPT-FILE, STATUS="
+                    WS-COIN-CKPT-FS
+            END-IF.
+
+        VALIDATE-RECORD.
+            MOVE CT-DENOM-CD TO LS-DENOM-CD
+            MOVE CT-COIN-COUNT TO LS-COIN-COUNT
+            MOVE CT-REQ-AMOUNT TO LS-REQ-AMOUNT
+            CALL "ABC150R" USING LS-DENOM-CD LS-COIN-COUNT
+                LS-REQ-AMOUNT LS-COMPUTED-VALUE LS-RESULT
+                LS-VALID-SW LS-REASON-CD LS-REASON-TEXT
+            END-CALL.
+
+        WRITE-REJECT.
+            ADD 1 TO WS-REJECT-COUNT
+            MOVE CT-TXN-ID TO CJ-TXN-ID
+            MOVE CT-STORE-ID TO CJ-STORE-ID
+            MOVE LS-REASON-CD TO CJ-REASON-CD
+            MOVE LS-REASON-TEXT TO CJ-REASON-TEXT
+            MOVE CPY-COIN-TXN-REC TO CJ-RAW-RECORD
+            WRITE CPY-COIN-REJ-REC
+            IF WS-COIN-REJ-FS NOT = "00"
+                DISPLAY "ERROR WRITING COIN-REJ-FILE, STATUS="
+                    WS-COIN-REJ-FS
+            END-IF.
 
-            COMPUTE TMP = 500 * K.
-            IF TMP >= X THEN
-                DISPLAY "Yes"
+        CHECK-REDEMPTION.
+            MOVE LS-COIN-COUNT TO K
+            MOVE LS-REQ-AMOUNT TO X
+            MOVE LS-COMPUTED-VALUE TO TMP
+
+            ADD X TO WS-SUM-REQ-AMOUNT
+            ADD TMP TO WS-SUM-COIN-VALUE
+            MOVE LS-RESULT TO WS-RESULT
+            IF LS-RESULT = "Yes" THEN
+                ADD 1 TO WS-YES-COUNT
+                PERFORM WRITE-GL-EXTRACT
             ELSE
-                DISPLAY "No"
+                ADD 1 TO WS-NO-COUNT
+                COMPUTE WS-SHORTFALL = X - TMP
+                ADD WS-SHORTFALL TO WS-SUM-SHORTFALL
             END-IF
+            DISPLAY WS-RESULT
+            PERFORM WRITE-AUDIT.
 
-            STOP RUN.
+        WRITE-AUDIT.
+            MOVE CT-TXN-ID TO CA-TXN-ID
+            MOVE CT-STORE-ID TO CA-STORE-ID
+            MOVE CT-DENOM-CD TO CA-DENOM-CD
+            MOVE K TO CA-COIN-COUNT
+            MOVE X TO CA-REQ-AMOUNT
+            MOVE TMP TO CA-COMPUTED-VALUE
+            MOVE WS-RESULT TO CA-RESULT
+            MOVE FUNCTION CURRENT-DATE TO CA-TIMESTAMP
+            WRITE CPY-COIN-AUDIT-REC
+            IF WS-COIN-AUDIT-FS NOT = "00"
+                DISPLAY "ERROR WRITING COIN-AUDIT-FILE, STATUS="
+                    WS-COIN-AUDIT-FS
+            END-IF.
+
+        WRITE-GL-EXTRACT.
+            MOVE SPACES TO CPY-COIN-GL-REC
+            MOVE CT-TXN-ID TO CG-TXN-ID
+            MOVE CT-STORE-ID TO CG-STORE-ID
+            MOVE X TO CG-AMOUNT
+            MOVE CT-TXN-DATE TO CG-TXN-DATE
+            WRITE CPY-COIN-GL-REC
+            IF WS-COIN-GL-FS NOT = "00"
+                DISPLAY "ERROR WRITING COIN-GL-FILE, STATUS="
+                    WS-COIN-GL-FS
+            END-IF.
+
+        PRINT-SUMMARY-REPORT.
+            DISPLAY "========================================"
+            DISPLAY "ABC150_A COIN REDEMPTION SUMMARY REPORT"
+            DISPLAY "========================================"
+            MOVE SPACES TO WS-SUMMARY-LINE
+            STRING "RECORDS PROCESSED . . . . : " DELIMITED BY SIZE
+                WS-REC-COUNT DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+            DISPLAY WS-SUMMARY-LINE
+            MOVE SPACES TO WS-SUMMARY-LINE
+            STRING "YES DECISIONS . . . . . . : " DELIMITED BY SIZE
+                WS-YES-COUNT DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+            DISPLAY WS-SUMMARY-LINE
+            MOVE SPACES TO WS-SUMMARY-LINE
+            STRING "NO DECISIONS  . . . . . . : " DELIMITED BY SIZE
+                WS-NO-COUNT DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+            DISPLAY WS-SUMMARY-LINE
+            MOVE SPACES TO WS-SUMMARY-LINE
+            STRING "REJECTED RECORDS  . . . . : " DELIMITED BY SIZE
+                WS-REJECT-COUNT DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+            DISPLAY WS-SUMMARY-LINE
+            MOVE SPACES TO WS-SUMMARY-LINE
+            STRING "TOTAL AMOUNT REQUESTED. . : " DELIMITED BY SIZE
+                WS-SUM-REQ-AMOUNT DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+            DISPLAY WS-SUMMARY-LINE
+            MOVE SPACES TO WS-SUMMARY-LINE
+            STRING "TOTAL COIN VALUE OFFERED. : " DELIMITED BY SIZE
+                WS-SUM-COIN-VALUE DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+            DISPLAY WS-SUMMARY-LINE
+            MOVE SPACES TO WS-SUMMARY-LINE
+            STRING "TOTAL SHORTFALL (NO'S). . : " DELIMITED BY SIZE
+                WS-SUM-SHORTFALL DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+            DISPLAY WS-SUMMARY-LINE
+            DISPLAY "========================================".
