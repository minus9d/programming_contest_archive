@@ -0,0 +1,9 @@
+      *> CPY-COIN-REJ - rejected coin redemption record.
+      *> Carries the original transaction plus a reason code so
+      *> ops can work the reject file without re-reading the run log.
+        01  CPY-COIN-REJ-REC.
+            05  CJ-TXN-ID           PIC X(10).
+            05  CJ-STORE-ID         PIC X(6).
+            05  CJ-REASON-CD        PIC X(4).
+            05  CJ-REASON-TEXT      PIC X(40).
+            05  CJ-RAW-RECORD       PIC X(70).
