@@ -0,0 +1,12 @@
+      *> CPY-COIN-AUDIT - audit trail of every redemption decision.
+      *> One record per Yes/No so a disputed payout can be
+      *> reconstructed during reconciliation.
+        01  CPY-COIN-AUDIT-REC.
+            05  CA-TXN-ID           PIC X(10).
+            05  CA-STORE-ID         PIC X(6).
+            05  CA-DENOM-CD         PIC X(3).
+            05  CA-COIN-COUNT       PIC 9(15).
+            05  CA-REQ-AMOUNT       PIC 9(15).
+            05  CA-COMPUTED-VALUE   PIC 9(15).
+            05  CA-RESULT           PIC X(3).
+            05  CA-TIMESTAMP        PIC X(21).
