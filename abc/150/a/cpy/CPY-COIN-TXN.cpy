@@ -0,0 +1,12 @@
+      *> CPY-COIN-TXN - coin redemption transaction record.
+      *> Fixed-format extract from the teller stations: one
+      *> redemption request per record.
+        01  CPY-COIN-TXN-REC.
+            05  CT-TXN-ID           PIC X(10).
+            05  CT-STORE-ID         PIC X(6).
+            05  CT-DENOM-CD         PIC X(3).
+            05  CT-COIN-COUNT       PIC 9(15).
+            05  CT-REQ-AMOUNT       PIC 9(15).
+            05  CT-TXN-DATE         PIC 9(8).
+            05  CT-TXN-TIME         PIC 9(6).
+            05  FILLER              PIC X(7).
