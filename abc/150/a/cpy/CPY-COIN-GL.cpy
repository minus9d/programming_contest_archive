@@ -0,0 +1,9 @@
+      *> CPY-COIN-GL - general ledger extract of approved
+      *> redemptions, one record per "Yes" decision, in the
+      *> fixed format the GL interface expects.
+        01  CPY-COIN-GL-REC.
+            05  CG-TXN-ID           PIC X(10).
+            05  CG-STORE-ID         PIC X(6).
+            05  CG-AMOUNT           PIC 9(15).
+            05  CG-TXN-DATE         PIC 9(8).
+            05  FILLER              PIC X(1).
