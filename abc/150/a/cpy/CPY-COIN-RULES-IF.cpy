@@ -0,0 +1,13 @@
+      *> CPY-COIN-RULES-IF - ABC150R CALL interface. Shared by the
+      *> ABC150_A batch job and the ABC150_I online inquiry so the
+      *> CALL shape can never drift between the two callers of the
+      *> redemption decision rules.
+        01  LS-DENOM-CD PIC X(3).
+        01  LS-COIN-COUNT PIC 9(15).
+        01  LS-REQ-AMOUNT PIC 9(15).
+        01  LS-COMPUTED-VALUE PIC 9(15).
+        01  LS-RESULT PIC X(3).
+        01  LS-VALID-SW PIC X.
+            88  LS-VALID VALUE "Y" WHEN SET TO FALSE IS "N".
+        01  LS-REASON-CD PIC X(4).
+        01  LS-REASON-TEXT PIC X(40).
