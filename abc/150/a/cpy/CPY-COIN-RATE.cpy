@@ -0,0 +1,7 @@
+      *> CPY-COIN-RATE - coin denomination rate table entry.
+      *> Keyed by denomination code so the redemption check is not
+      *> hardcoded to a single coin value.
+        01  CPY-COIN-RATE-REC.
+            05  CV-DENOM-CD         PIC X(3).
+            05  CV-DENOM-VALUE      PIC 9(9).
+            05  FILLER              PIC X(8).
