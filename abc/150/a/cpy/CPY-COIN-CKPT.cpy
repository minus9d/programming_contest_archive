@@ -0,0 +1,18 @@
+      *> CPY-COIN-CKPT - periodic restart checkpoint record.
+      *> One record is appended every WS-CKPT-INTERVAL transactions
+      *> and once more at end of job, so ops can read the last
+      *> record to get the restart count for a rerun PARM. Also
+      *> carries the running summary accumulators as of this
+      *> checkpoint so a restarted run can reload them instead of
+      *> reporting only the records it personally reprocessed.
+        01  CPY-COIN-CKPT-REC.
+            05  CK-RUN-ID           PIC X(8).
+            05  CK-REC-COUNT        PIC 9(9).
+            05  CK-LAST-TXN-ID      PIC X(10).
+            05  CK-TIMESTAMP        PIC X(14).
+            05  CK-YES-COUNT        PIC 9(9).
+            05  CK-NO-COUNT         PIC 9(9).
+            05  CK-REJECT-COUNT     PIC 9(9).
+            05  CK-SUM-REQ-AMOUNT   PIC 9(17).
+            05  CK-SUM-COIN-VALUE   PIC 9(17).
+            05  CK-SUM-SHORTFALL    PIC 9(17).
